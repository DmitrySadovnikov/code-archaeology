@@ -0,0 +1,5 @@
+       01  ResourceRecord.
+           05  RR-ProjectId PIC X(6).
+           05  RR-Limestone PIC 9(7).
+           05  RR-Granite PIC 9(7).
+           05  RR-Labor PIC 9(7).
