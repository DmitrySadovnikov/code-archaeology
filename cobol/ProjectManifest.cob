@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProjectManifest.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResourceOutputFile ASSIGN TO "PYRRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CityDistancesFile ASSIGN TO "CITYDIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ManifestFile ASSIGN TO "MANIFEST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ResourceOutputFile.
+           COPY RESOURCE.
+
+       FD  CityDistancesFile.
+       01  CityDistanceRecord.
+           05  CD-FromCity PIC X(10).
+           05  CD-ToCity PIC X(10).
+           05  CD-Distance PIC 9(3).
+
+       FD  ManifestFile.
+       01  ManifestRecord.
+           05  MF-ProjectId PIC X(6).
+           05  MF-LimestoneQuarry PIC X(10).
+           05  MF-LimestoneDistance PIC 9(3).
+           05  MF-LimestoneTrips PIC 9(5).
+           05  MF-GraniteQuarry PIC X(10).
+           05  MF-GraniteDistance PIC 9(3).
+           05  MF-GraniteTrips PIC 9(5).
+           05  MF-TotalHaulDistance PIC 9(9).
+           05  MF-TransportHours PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  ResourceSwitches.
+           05  EndOfResourcesFlag PIC X(01) VALUE "N".
+               88  EndOfResources VALUE "Y".
+
+       01  BuildSiteCity PIC X(10) VALUE "Thebes".
+       01  LimestoneQuarryCity PIC X(10) VALUE "Asyut".
+       01  GraniteQuarryCity PIC X(10) VALUE "Alexandria".
+       01  ConvoySpeed PIC 9(2) VALUE 02.
+       01  ConvoyCapacity PIC 9(4) VALUE 0200.
+
+       01  StartCity PIC X(10).
+       01  EndCity PIC X(10).
+       01  HaulDistance PIC 9(5).
+       01  TripCount PIC 9(5).
+
+           COPY DISTTBL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM LoadDistances
+
+           OPEN INPUT ResourceOutputFile
+           OPEN OUTPUT ManifestFile
+
+           PERFORM ReadNextResource
+
+           PERFORM BuildManifestEntry UNTIL EndOfResources
+
+           CLOSE ResourceOutputFile
+           CLOSE ManifestFile
+
+           STOP RUN.
+
+       LoadDistances.
+           OPEN INPUT CityDistancesFile
+
+           PERFORM ReadNextDistance
+
+           PERFORM StoreDistance
+               UNTIL EndOfDistances OR DistanceCount = 100
+
+           CLOSE CityDistancesFile
+           EXIT.
+
+       ReadNextDistance.
+           READ CityDistancesFile
+               AT END SET EndOfDistances TO TRUE
+           END-READ
+           EXIT.
+
+       StoreDistance.
+           ADD 1 TO DistanceCount
+           SET DistanceIndex TO DistanceCount
+           MOVE CD-FromCity TO DT-FromCity(DistanceIndex)
+           MOVE CD-ToCity TO DT-ToCity(DistanceIndex)
+           MOVE CD-Distance TO DT-Distance(DistanceIndex)
+
+           PERFORM ReadNextDistance
+           EXIT.
+
+       ReadNextResource.
+           READ ResourceOutputFile
+               AT END SET EndOfResources TO TRUE
+           END-READ
+           EXIT.
+
+       BuildManifestEntry.
+           MOVE RR-ProjectId TO MF-ProjectId
+           MOVE LimestoneQuarryCity TO MF-LimestoneQuarry
+           MOVE GraniteQuarryCity TO MF-GraniteQuarry
+
+           MOVE LimestoneQuarryCity TO StartCity
+           MOVE BuildSiteCity TO EndCity
+           PERFORM LookupHaulDistance
+           MOVE HaulDistance TO MF-LimestoneDistance
+
+           MOVE GraniteQuarryCity TO StartCity
+           MOVE BuildSiteCity TO EndCity
+           PERFORM LookupHaulDistance
+           MOVE HaulDistance TO MF-GraniteDistance
+
+           COMPUTE MF-LimestoneTrips =
+               (RR-Limestone + ConvoyCapacity - 1) / ConvoyCapacity
+           COMPUTE MF-GraniteTrips =
+               (RR-Granite + ConvoyCapacity - 1) / ConvoyCapacity
+
+           COMPUTE MF-TotalHaulDistance =
+               (MF-LimestoneDistance * 2 * MF-LimestoneTrips)
+               + (MF-GraniteDistance * 2 * MF-GraniteTrips)
+           COMPUTE MF-TransportHours =
+               MF-TotalHaulDistance / ConvoySpeed
+
+           WRITE ManifestRecord
+
+           PERFORM ReadNextResource
+           EXIT.
+
+       LookupHaulDistance.
+           MOVE 0 TO HaulDistance
+
+           PERFORM MatchHaulDistanceEntry
+               VARYING DistanceIndex FROM 1 BY 1
+               UNTIL DistanceIndex > DistanceCount
+           EXIT.
+
+       MatchHaulDistanceEntry.
+           IF DT-FromCity(DistanceIndex) = StartCity
+               AND DT-ToCity(DistanceIndex) = EndCity
+               MOVE DT-Distance(DistanceIndex) TO HaulDistance
+           END-IF
+           EXIT.
+
+       END PROGRAM ProjectManifest.
