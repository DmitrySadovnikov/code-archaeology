@@ -0,0 +1,10 @@
+       01  PyramidTypeTableValues.
+           05  FILLER PIC X(12) VALUE "STEP10000100".
+           05  FILLER PIC X(12) VALUE "BENT10000300".
+           05  FILLER PIC X(12) VALUE "TRUE10000500".
+
+       01  PyramidTypeTable REDEFINES PyramidTypeTableValues.
+           05  PyramidTypeEntry OCCURS 3 TIMES INDEXED BY TypeIndex.
+               10  PT-TypeCode PIC X(4).
+               10  PT-LimestoneFactor PIC 9(4).
+               10  PT-GraniteFactor PIC 9(4).
