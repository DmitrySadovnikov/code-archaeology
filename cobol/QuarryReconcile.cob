@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QuarryReconcile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResourceOutputFile ASSIGN TO "PYRRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QuarryShipmentsFile ASSIGN TO "QRYSHIP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ReconciliationFile ASSIGN TO "RECONCIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ResourceOutputFile.
+           COPY RESOURCE.
+
+       FD  QuarryShipmentsFile.
+       01  QuarryShipmentRecord.
+           05  QS-ProjectId PIC X(6).
+           05  QS-Material PIC X(4).
+           05  QS-Quarry PIC X(4).
+           05  QS-Quantity PIC 9(7).
+
+       FD  ReconciliationFile.
+       01  ReconciliationRecord.
+           05  RC-ProjectId PIC X(6).
+           05  RC-LimestoneNeeded PIC 9(7).
+           05  RC-LimestoneDelivered PIC 9(7).
+           05  RC-LimestoneStatus PIC X(8).
+           05  RC-GraniteNeeded PIC 9(7).
+           05  RC-GraniteDelivered PIC 9(7).
+           05  RC-GraniteStatus PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  ResourceSwitches.
+           05  EndOfResourcesFlag PIC X(01) VALUE "N".
+               88  EndOfResources VALUE "Y".
+
+       01  ShipmentSwitches.
+           05  EndOfShipmentsFlag PIC X(01) VALUE "N".
+               88  EndOfShipments VALUE "Y".
+
+       01  ShipmentCount PIC 9(3) VALUE 0.
+       01  LimestoneDelivered PIC 9(7).
+       01  GraniteDelivered PIC 9(7).
+
+       01  ShipmentTable.
+           05  ShipmentEntry OCCURS 50 TIMES INDEXED BY ShipmentIndex.
+               10  ST-ProjectId PIC X(6).
+               10  ST-Material PIC X(4).
+               10  ST-Quantity PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM LoadShipments
+
+           OPEN INPUT ResourceOutputFile
+           OPEN OUTPUT ReconciliationFile
+
+           PERFORM ReadNextResource
+
+           PERFORM ReconcileProject UNTIL EndOfResources
+
+           CLOSE ResourceOutputFile
+           CLOSE ReconciliationFile
+
+           STOP RUN.
+
+       LoadShipments.
+           OPEN INPUT QuarryShipmentsFile
+
+           PERFORM ReadNextShipment
+
+           PERFORM StoreShipment
+               UNTIL EndOfShipments OR ShipmentCount = 50
+
+           CLOSE QuarryShipmentsFile
+           EXIT.
+
+       ReadNextShipment.
+           READ QuarryShipmentsFile
+               AT END SET EndOfShipments TO TRUE
+           END-READ
+           EXIT.
+
+       StoreShipment.
+           ADD 1 TO ShipmentCount
+           SET ShipmentIndex TO ShipmentCount
+           MOVE QS-ProjectId TO ST-ProjectId(ShipmentIndex)
+           MOVE QS-Material TO ST-Material(ShipmentIndex)
+           MOVE QS-Quantity TO ST-Quantity(ShipmentIndex)
+
+           PERFORM ReadNextShipment
+           EXIT.
+
+       ReadNextResource.
+           READ ResourceOutputFile
+               AT END SET EndOfResources TO TRUE
+           END-READ
+           EXIT.
+
+       ReconcileProject.
+           MOVE RR-ProjectId TO RC-ProjectId
+           MOVE RR-Limestone TO RC-LimestoneNeeded
+           MOVE RR-Granite TO RC-GraniteNeeded
+           MOVE 0 TO LimestoneDelivered
+           MOVE 0 TO GraniteDelivered
+
+           PERFORM SumShipmentForProject
+               VARYING ShipmentIndex FROM 1 BY 1
+               UNTIL ShipmentIndex > ShipmentCount
+
+           MOVE LimestoneDelivered TO RC-LimestoneDelivered
+           MOVE GraniteDelivered TO RC-GraniteDelivered
+
+           PERFORM SetLimestoneStatus
+           PERFORM SetGraniteStatus
+
+           WRITE ReconciliationRecord
+
+           PERFORM ReadNextResource
+           EXIT.
+
+       SumShipmentForProject.
+           IF ST-ProjectId(ShipmentIndex) = RR-ProjectId
+               IF ST-Material(ShipmentIndex) = "LIME"
+                   ADD ST-Quantity(ShipmentIndex) TO LimestoneDelivered
+               ELSE
+                   IF ST-Material(ShipmentIndex) = "GRAN"
+                       ADD ST-Quantity(ShipmentIndex)
+                           TO GraniteDelivered
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       SetLimestoneStatus.
+           IF LimestoneDelivered < RC-LimestoneNeeded
+               MOVE "SHORT" TO RC-LimestoneStatus
+           ELSE
+               IF LimestoneDelivered > RC-LimestoneNeeded
+                   MOVE "OVER" TO RC-LimestoneStatus
+               ELSE
+                   MOVE "OK" TO RC-LimestoneStatus
+               END-IF
+           END-IF
+           EXIT.
+
+       SetGraniteStatus.
+           IF GraniteDelivered < RC-GraniteNeeded
+               MOVE "SHORT" TO RC-GraniteStatus
+           ELSE
+               IF GraniteDelivered > RC-GraniteNeeded
+                   MOVE "OVER" TO RC-GraniteStatus
+               ELSE
+                   MOVE "OK" TO RC-GraniteStatus
+               END-IF
+           END-IF
+           EXIT.
+
+       END PROGRAM QuarryReconcile.
