@@ -1,21 +1,89 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RouteCalc.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CityDistancesFile ASSIGN TO "CITYDIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RouteRequestsFile ASSIGN TO "ROUTEREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RouteRequestsFileStatus.
+
+           SELECT RouteResultsFile ASSIGN TO "ROUTERES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RouteResultsFileStatus.
+
+           SELECT CheckpointFile ASSIGN TO "ROUTECKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+
+           SELECT RunLogFile ASSIGN TO "ROUTELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RunLogFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CityDistancesFile.
+       01  CityDistanceRecord.
+           05  CD-FromCity PIC X(10).
+           05  CD-ToCity PIC X(10).
+           05  CD-Distance PIC 9(3).
+
+       FD  RouteRequestsFile.
+       01  RouteRequestRecord.
+           05  RQ-SequenceNumber PIC 9(5).
+           05  RQ-StartCity PIC X(10).
+           05  RQ-EndCity PIC X(10).
+
+       FD  RouteResultsFile.
+       01  RouteResultRecord.
+           05  RS-SequenceNumber PIC 9(5).
+           05  RS-StartCity PIC X(10).
+           05  RS-EndCity PIC X(10).
+           05  RS-Distance PIC 9(5).
+           05  RS-Status PIC X(8).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CK-LastSequence PIC 9(5).
+
+       FD  RunLogFile.
+       01  RunLogRecord.
+           05  RL-RunDate PIC 9(8).
+           05  RL-RunTime PIC 9(8).
+           05  RL-SequenceNumber PIC 9(5).
+           05  RL-StartCity PIC X(10).
+           05  RL-EndCity PIC X(10).
+           05  RL-Distance PIC 9(5).
+           05  RL-Status PIC X(8).
+
        WORKING-STORAGE SECTION.
-       01  DistanceMatrix.
-          05  Thebes-Memphis PIC 9(3).
-          05  Thebes-Alexandria PIC 9(3).
-          05  Thebes-Asyut PIC 9(3).
-          05  Memphis-Thebes PIC 9(3).
-          05  Memphis-Alexandria PIC 9(3).
-          05  Memphis-Asyut PIC 9(3).
-          05  Alexandria-Thebes PIC 9(3).
-          05  Alexandria-Memphis PIC 9(3).
-          05  Alexandria-Asyut PIC 9(3).
-          05  Asyut-Thebes PIC 9(3).
-          05  Asyut-Memphis PIC 9(3).
-          05  Asyut-Alexandria PIC 9(3).
+       01  RunLogFileStatus PIC X(02).
+       01  RunDate PIC 9(8).
+       01  RunTime PIC 9(8).
+       01  RouteSwitches.
+           05  DistanceFoundFlag PIC X(01) VALUE "N".
+               88  DistanceFound VALUE "Y".
+           05  CityValidFlag PIC X(01) VALUE "N".
+               88  CityIsValid VALUE "Y".
+           05  StartCityValidFlag PIC X(01) VALUE "N".
+               88  StartCityValid VALUE "Y".
+           05  EndCityValidFlag PIC X(01) VALUE "N".
+               88  EndCityValid VALUE "Y".
+           05  EndOfRequestsFlag PIC X(01) VALUE "N".
+               88  EndOfRequests VALUE "Y".
+
+           COPY DISTTBL.
+
+       01  CityToCheck PIC X(10).
+       01  InvalidDistance PIC 9(5) VALUE 99999.
+       01  CheckpointFileStatus PIC X(02).
+       01  RouteResultsFileStatus PIC X(02).
+       01  RouteRequestsFileStatus PIC X(02).
+       01  LastCompletedSequence PIC 9(5) VALUE 0.
+       01  InteractiveStatus PIC X(8).
 
        01  StartCity PIC X(10).
        01  EndCity PIC X(10).
@@ -23,50 +91,262 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           MOVE 200 TO Thebes-Memphis.
-           MOVE 400 TO Thebes-Alexandria.
-           MOVE 100 TO Thebes-Asyut.
-           MOVE 200 TO Memphis-Thebes.
-           MOVE 300 TO Memphis-Alexandria.
-           MOVE 250 TO Memphis-Asyut.
-           MOVE 400 TO Alexandria-Thebes.
-           MOVE 300 TO Alexandria-Memphis.
-           MOVE 500 TO Alexandria-Asyut.
-           MOVE 100 TO Asyut-Thebes.
-           MOVE 250 TO Asyut-Memphis.
-           MOVE 500 TO Asyut-Alexandria.
+           PERFORM LoadDistances
+
+           OPEN INPUT RouteRequestsFile
+
+           IF RouteRequestsFileStatus = "00"
+               PERFORM BatchRouteProcessing
+           ELSE
+               PERFORM InteractiveRouteLookup
+           END-IF
 
+           STOP RUN.
+
+       BatchRouteProcessing.
+           PERFORM LoadCheckpoint
+
+           IF LastCompletedSequence > 0
+               OPEN EXTEND RouteResultsFile
+               IF RouteResultsFileStatus NOT = "00"
+                   OPEN OUTPUT RouteResultsFile
+               END-IF
+           ELSE
+               OPEN OUTPUT RouteResultsFile
+           END-IF
+
+           OPEN EXTEND RunLogFile
+           IF RunLogFileStatus NOT = "00"
+               OPEN OUTPUT RunLogFile
+           END-IF
+
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT RunTime FROM TIME
+
+           PERFORM ReadNextRouteRequest
+
+           PERFORM ProcessRouteRequest UNTIL EndOfRequests
+
+           CLOSE RouteRequestsFile
+           CLOSE RouteResultsFile
+           CLOSE RunLogFile
+           EXIT.
+
+       InteractiveRouteLookup.
            DISPLAY "Enter start city (e.g., Thebes, Memphis): "
            ACCEPT StartCity
            DISPLAY "Enter end city (e.g., Alexandria, Asyut): "
            ACCEPT EndCity
 
-           IF StartCity = "Thebes" AND EndCity = "Memphis"
-               MOVE Thebes-Memphis TO ShortestDistance
-           ELSE IF StartCity = "Thebes" AND EndCity = "Alexandria"
-               MOVE Thebes-Alexandria TO ShortestDistance
-           ELSE IF StartCity = "Thebes" AND EndCity = "Asyut"
-               MOVE Thebes-Asyut TO ShortestDistance
-           ELSE IF StartCity = "Memphis" AND EndCity = "Thebes"
-               MOVE Memphis-Thebes TO ShortestDistance
-           ELSE IF StartCity = "Memphis" AND EndCity = "Alexandria"
-               MOVE Memphis-Alexandria TO ShortestDistance
-           ELSE IF StartCity = "Memphis" AND EndCity = "Asyut"
-               MOVE Memphis-Asyut TO ShortestDistance
-           ELSE IF StartCity = "Alexandria" AND EndCity = "Thebes"
-               MOVE Alexandria-Thebes TO ShortestDistance
-           ELSE IF StartCity = "Alexandria" AND EndCity = "Memphis"
-               MOVE Alexandria-Memphis TO ShortestDistance
-           ELSE IF StartCity = "Alexandria" AND EndCity = "Asyut"
-               MOVE Alexandria-Asyut TO ShortestDistance
-           ELSE IF StartCity = "Asyut" AND EndCity = "Thebes"
-               MOVE Asyut-Thebes TO ShortestDistance
-           ELSE IF StartCity = "Asyut" AND EndCity = "Memphis"
-               MOVE Asyut-Memphis TO ShortestDistance
-           ELSE IF StartCity = "Asyut" AND EndCity = "Alexandria"
-               MOVE Asyut-Alexandria TO ShortestDistance
+           MOVE StartCity TO CityToCheck
+           PERFORM ValidateCity
+           MOVE CityValidFlag TO StartCityValidFlag
+
+           MOVE EndCity TO CityToCheck
+           PERFORM ValidateCity
+           MOVE CityValidFlag TO EndCityValidFlag
+
+           MOVE 0 TO ShortestDistance
+
+           IF NOT StartCityValid OR NOT EndCityValid
+               PERFORM DisplayCityError
+               MOVE InvalidDistance TO ShortestDistance
+               MOVE "BADCITY" TO InteractiveStatus
+           ELSE
+               PERFORM LookupDistance
+               IF DistanceFound
+                   DISPLAY "Shortest distance: ", ShortestDistance
+                   MOVE "FOUND" TO InteractiveStatus
+               ELSE
+                   DISPLAY "No route found for ", StartCity,
+                       " to ", EndCity
+                   MOVE InvalidDistance TO ShortestDistance
+                   MOVE "NOROUTE" TO InteractiveStatus
+               END-IF
            END-IF
 
-           DISPLAY "Shortest distance: ", ShortestDistance
+           PERFORM WriteInteractiveLogEntry
+           EXIT.
 
-           STOP RUN.
+       DisplayCityError.
+           IF NOT StartCityValid
+               DISPLAY "Unknown city, not in the distance table: ",
+                   StartCity
+           END-IF
+           IF NOT EndCityValid
+               DISPLAY "Unknown city, not in the distance table: ",
+                   EndCity
+           END-IF
+           EXIT.
+
+       WriteInteractiveLogEntry.
+           OPEN EXTEND RunLogFile
+           IF RunLogFileStatus NOT = "00"
+               OPEN OUTPUT RunLogFile
+           END-IF
+
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT RunTime FROM TIME
+
+           MOVE RunDate TO RL-RunDate
+           MOVE RunTime TO RL-RunTime
+           MOVE 0 TO RL-SequenceNumber
+           MOVE StartCity TO RL-StartCity
+           MOVE EndCity TO RL-EndCity
+           MOVE ShortestDistance TO RL-Distance
+           MOVE InteractiveStatus TO RL-Status
+
+           WRITE RunLogRecord
+           CLOSE RunLogFile
+           EXIT.
+
+       LoadCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileStatus = "00"
+               READ CheckpointFile
+                   AT END
+                       MOVE 0 TO LastCompletedSequence
+                   NOT AT END
+                       MOVE CK-LastSequence TO LastCompletedSequence
+               END-READ
+               CLOSE CheckpointFile
+           ELSE
+               MOVE 0 TO LastCompletedSequence
+           END-IF
+           EXIT.
+
+       ReadNextRouteRequest.
+           READ RouteRequestsFile
+               AT END SET EndOfRequests TO TRUE
+           END-READ
+           EXIT.
+
+       ProcessRouteRequest.
+           IF RQ-SequenceNumber > LastCompletedSequence
+               PERFORM ResolveRouteRequest
+               PERFORM WriteRouteResult
+               PERFORM WriteRunLogEntry
+               PERFORM UpdateCheckpoint
+           END-IF
+
+           PERFORM ReadNextRouteRequest
+           EXIT.
+
+       ResolveRouteRequest.
+           MOVE RQ-StartCity TO StartCity
+           MOVE RQ-EndCity TO EndCity
+
+           MOVE StartCity TO CityToCheck
+           PERFORM ValidateCity
+           MOVE CityValidFlag TO StartCityValidFlag
+
+           MOVE EndCity TO CityToCheck
+           PERFORM ValidateCity
+           MOVE CityValidFlag TO EndCityValidFlag
+
+           MOVE InvalidDistance TO ShortestDistance
+
+           IF StartCityValid AND EndCityValid
+               PERFORM LookupDistance
+           END-IF
+           EXIT.
+
+       WriteRouteResult.
+           MOVE RQ-SequenceNumber TO RS-SequenceNumber
+           MOVE RQ-StartCity TO RS-StartCity
+           MOVE RQ-EndCity TO RS-EndCity
+           MOVE ShortestDistance TO RS-Distance
+
+           IF NOT StartCityValid OR NOT EndCityValid
+               MOVE "BADCITY" TO RS-Status
+           ELSE
+               IF DistanceFound
+                   MOVE "FOUND" TO RS-Status
+               ELSE
+                   MOVE "NOROUTE" TO RS-Status
+               END-IF
+           END-IF
+
+           WRITE RouteResultRecord
+           EXIT.
+
+       WriteRunLogEntry.
+           MOVE RunDate TO RL-RunDate
+           MOVE RunTime TO RL-RunTime
+           MOVE RQ-SequenceNumber TO RL-SequenceNumber
+           MOVE RQ-StartCity TO RL-StartCity
+           MOVE RQ-EndCity TO RL-EndCity
+           MOVE ShortestDistance TO RL-Distance
+           MOVE RS-Status TO RL-Status
+
+           WRITE RunLogRecord
+           EXIT.
+
+       UpdateCheckpoint.
+           MOVE RQ-SequenceNumber TO LastCompletedSequence
+           MOVE RQ-SequenceNumber TO CK-LastSequence
+
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
+           EXIT.
+
+       LoadDistances.
+           OPEN INPUT CityDistancesFile
+
+           PERFORM ReadNextDistance
+
+           PERFORM StoreDistance
+               UNTIL EndOfDistances OR DistanceCount = 100
+
+           CLOSE CityDistancesFile
+           EXIT.
+
+       ReadNextDistance.
+           READ CityDistancesFile
+               AT END SET EndOfDistances TO TRUE
+           END-READ
+           EXIT.
+
+       StoreDistance.
+           ADD 1 TO DistanceCount
+           SET DistanceIndex TO DistanceCount
+           MOVE CD-FromCity TO DT-FromCity(DistanceIndex)
+           MOVE CD-ToCity TO DT-ToCity(DistanceIndex)
+           MOVE CD-Distance TO DT-Distance(DistanceIndex)
+
+           PERFORM ReadNextDistance
+           EXIT.
+
+       LookupDistance.
+           MOVE "N" TO DistanceFoundFlag
+
+           PERFORM MatchDistanceEntry
+               VARYING DistanceIndex FROM 1 BY 1
+               UNTIL DistanceIndex > DistanceCount
+           EXIT.
+
+       MatchDistanceEntry.
+           IF DT-FromCity(DistanceIndex) = StartCity
+               AND DT-ToCity(DistanceIndex) = EndCity
+               MOVE DT-Distance(DistanceIndex) TO ShortestDistance
+               SET DistanceFound TO TRUE
+           END-IF
+           EXIT.
+
+       ValidateCity.
+           MOVE "N" TO CityValidFlag
+
+           PERFORM MatchCityEntry
+               VARYING DistanceIndex FROM 1 BY 1
+               UNTIL DistanceIndex > DistanceCount
+           EXIT.
+
+       MatchCityEntry.
+           IF DT-FromCity(DistanceIndex) = CityToCheck
+               OR DT-ToCity(DistanceIndex) = CityToCheck
+               SET CityIsValid TO TRUE
+           END-IF
+           EXIT.
+
+       END PROGRAM RouteCalc.
