@@ -1,36 +1,213 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PyramidResources.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PyramidProjectsFile ASSIGN TO "PYRPROJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ResourceOutputFile ASSIGN TO "PYRRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LaborRosterFile ASSIGN TO "LABROST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LaborRequisitionFile ASSIGN TO "LABREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RunLogFile ASSIGN TO "PYRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RunLogFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PyramidProjectsFile.
+       01  PyramidProjectRecord.
+           05  PP-ProjectId PIC X(6).
+           05  PP-PyramidSize PIC 9(3).
+           05  PP-PyramidType PIC X(4).
+           05  PP-DateNeeded PIC 9(8).
+
+       FD  ResourceOutputFile.
+           COPY RESOURCE.
+
+       FD  LaborRosterFile.
+       01  LaborRosterRecord.
+           05  LR-ProjectId PIC X(6).
+           05  LR-CategoryCode PIC X(6).
+           05  LR-Shift PIC X(4).
+           05  LR-Headcount PIC 9(7).
+
+       FD  LaborRequisitionFile.
+       01  LaborRequisitionRecord.
+           05  LQ-ProjectId PIC X(6).
+           05  LQ-Headcount PIC 9(7).
+           05  LQ-DateNeeded PIC 9(8).
+
+       FD  RunLogFile.
+       01  RunLogRecord.
+           05  RL-RunDate PIC 9(8).
+           05  RL-RunTime PIC 9(8).
+           05  RL-ProjectId PIC X(6).
+           05  RL-PyramidSize PIC 9(3).
+           05  RL-PyramidType PIC X(4).
+           05  RL-Limestone PIC 9(7).
+           05  RL-Granite PIC 9(7).
+           05  RL-Labor PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  LimestoneNeeded PIC 9(5).
-       01  GraniteNeeded PIC 9(5).
-       01  LaborNeeded PIC 9(5).
+       01  RunLogFileStatus PIC X(02).
+       01  RunDate PIC 9(8).
+       01  RunTime PIC 9(8).
+       01  LimestoneNeeded PIC 9(7).
+       01  GraniteNeeded PIC 9(7).
+       01  LaborNeeded PIC 9(7).
        01  PyramidSize PIC 9(3).
        01  TemporaryValue PIC 9(3).
 
+       01  ProjectsSwitches.
+           05  EndOfProjectsFlag PIC X(01) VALUE "N".
+               88  EndOfProjects VALUE "Y".
+
+       01  LimestoneFactor PIC 9(4).
+       01  GraniteFactor PIC 9(4).
+
+           COPY PYRTYPE.
+
+       01  CategoryHeadcount PIC 9(7).
+       01  ShiftHeadcount PIC 9(7).
+
+           COPY LABORCAT.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           MOVE 100 TO PyramidSize
+           OPEN INPUT PyramidProjectsFile
+           OPEN OUTPUT ResourceOutputFile
+           OPEN OUTPUT LaborRosterFile
+           OPEN OUTPUT LaborRequisitionFile
+
+           OPEN EXTEND RunLogFile
+           IF RunLogFileStatus NOT = "00"
+               OPEN OUTPUT RunLogFile
+           END-IF
+
+           ACCEPT RunDate FROM DATE YYYYMMDD
+           ACCEPT RunTime FROM TIME
+
+           PERFORM ReadNextProject
+
+           PERFORM ProcessProject UNTIL EndOfProjects
+
+           CLOSE PyramidProjectsFile
+           CLOSE ResourceOutputFile
+           CLOSE LaborRosterFile
+           CLOSE LaborRequisitionFile
+           CLOSE RunLogFile
+
+           STOP RUN.
+
+       ReadNextProject.
+           READ PyramidProjectsFile
+               AT END SET EndOfProjects TO TRUE
+           END-READ
+           EXIT.
+
+       ProcessProject.
+           MOVE PP-PyramidSize TO PyramidSize
+
+           PERFORM LookupPyramidType
 
            PERFORM CalculateLimestone
            PERFORM CalculateGranite
 
            COMPUTE LaborNeeded = PyramidSize * 2000
 
-           DISPLAY "Limestone needed: ", LimestoneNeeded
-           DISPLAY "Granite needed: ", GraniteNeeded
-           DISPLAY "Labor needed: ", LaborNeeded
+           PERFORM WriteResourceRecord
+           PERFORM LaborBreakdown
+           PERFORM WriteLaborRequisition
+           PERFORM WriteRunLogEntry
 
-           STOP RUN.
+           PERFORM ReadNextProject
+           EXIT.
+
+       WriteResourceRecord.
+           MOVE PP-ProjectId TO RR-ProjectId
+           MOVE LimestoneNeeded TO RR-Limestone
+           MOVE GraniteNeeded TO RR-Granite
+           MOVE LaborNeeded TO RR-Labor
+
+           WRITE ResourceRecord
+           EXIT.
+
+       LookupPyramidType.
+           MOVE 1000 TO LimestoneFactor
+           MOVE 0500 TO GraniteFactor
+
+           PERFORM MatchPyramidTypeEntry
+               VARYING TypeIndex FROM 1 BY 1
+               UNTIL TypeIndex > 3
+           EXIT.
+
+       MatchPyramidTypeEntry.
+           IF PT-TypeCode(TypeIndex) = PP-PyramidType
+               MOVE PT-LimestoneFactor(TypeIndex) TO LimestoneFactor
+               MOVE PT-GraniteFactor(TypeIndex) TO GraniteFactor
+           END-IF
+           EXIT.
 
        CalculateLimestone.
-           COMPUTE LimestoneNeeded = PyramidSize * 1000
+           COMPUTE LimestoneNeeded = PyramidSize * LimestoneFactor
            MOVE 0 TO TemporaryValue
            EXIT.
 
        CalculateGranite.
-           COMPUTE GraniteNeeded = PyramidSize * 500
+           COMPUTE GraniteNeeded = PyramidSize * GraniteFactor
+           EXIT.
+
+       LaborBreakdown.
+           MOVE PP-ProjectId TO LR-ProjectId
+
+           PERFORM BreakdownLaborCategory
+               VARYING CategoryIndex FROM 1 BY 1
+               UNTIL CategoryIndex > 4
+           EXIT.
+
+       BreakdownLaborCategory.
+           COMPUTE CategoryHeadcount =
+               LaborNeeded * LC-Percentage(CategoryIndex) / 100
+           MOVE LC-CategoryCode(CategoryIndex) TO LR-CategoryCode
+
+           COMPUTE ShiftHeadcount = CategoryHeadcount / 2
+           MOVE "DAYS" TO LR-Shift
+           MOVE ShiftHeadcount TO LR-Headcount
+           WRITE LaborRosterRecord
+
+           COMPUTE ShiftHeadcount = CategoryHeadcount - ShiftHeadcount
+           MOVE "NITE" TO LR-Shift
+           MOVE ShiftHeadcount TO LR-Headcount
+           WRITE LaborRosterRecord
+           EXIT.
+
+       WriteLaborRequisition.
+           MOVE PP-ProjectId TO LQ-ProjectId
+           MOVE LaborNeeded TO LQ-Headcount
+           MOVE PP-DateNeeded TO LQ-DateNeeded
+
+           WRITE LaborRequisitionRecord
+           EXIT.
+
+       WriteRunLogEntry.
+           MOVE RunDate TO RL-RunDate
+           MOVE RunTime TO RL-RunTime
+           MOVE PP-ProjectId TO RL-ProjectId
+           MOVE PP-PyramidSize TO RL-PyramidSize
+           MOVE PP-PyramidType TO RL-PyramidType
+           MOVE LimestoneNeeded TO RL-Limestone
+           MOVE GraniteNeeded TO RL-Granite
+           MOVE LaborNeeded TO RL-Labor
+
+           WRITE RunLogRecord
            EXIT.
 
        END PROGRAM PyramidResources.
