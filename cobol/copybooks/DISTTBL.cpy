@@ -0,0 +1,11 @@
+       01  DistanceSwitches.
+           05  EndOfDistancesFlag PIC X(01) VALUE "N".
+               88  EndOfDistances VALUE "Y".
+
+       01  DistanceCount PIC 9(3) VALUE 0.
+
+       01  DistanceTable.
+           05  DistanceEntry OCCURS 100 TIMES INDEXED BY DistanceIndex.
+               10  DT-FromCity PIC X(10).
+               10  DT-ToCity PIC X(10).
+               10  DT-Distance PIC 9(3).
