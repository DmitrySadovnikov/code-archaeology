@@ -0,0 +1,11 @@
+       01  LaborCategoryValues.
+           05  FILLER PIC X(9) VALUE "QUARRY040".
+           05  FILLER PIC X(9) VALUE "HAUL  025".
+           05  FILLER PIC X(9) VALUE "RAMP  025".
+           05  FILLER PIC X(9) VALUE "MASON 010".
+
+       01  LaborCategoryTable REDEFINES LaborCategoryValues.
+           05  LaborCategoryEntry OCCURS 4 TIMES
+                   INDEXED BY CategoryIndex.
+               10  LC-CategoryCode PIC X(6).
+               10  LC-Percentage PIC 9(3).
